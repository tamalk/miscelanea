@@ -1,16 +1,30 @@
       ******************************************************************
       * Author: TAMALK
       * Date: 14-04-2020
-      * Purpose:
+      * Purpose: Demonstrates the precision mismatch between VAR1 and
+      *          VAR2, and logs the run to the shared AUDIT-LOG.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARTEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
            01 VAR1 PIC S9(5)V9(2) VALUE -11.23.
            01 VAR2 PIC S9(2)V9(4) VALUE -11.23.
+           01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-OPERATOR-ID PIC X(20).
+           01 WS-TIMESTAMP PIC X(21).
+           01 WS-VAR1-EDIT PIC -(5)9.99.
+           01 WS-VAR2-EDIT PIC -(2)9.9999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "The first variable is equal to: "VAR1.
@@ -18,5 +32,26 @@
             DISPLAY "The second variable is equal to: "VAR2.
             DISPLAY "(sign, 2 integers, 4 decimals.)".
             DISPLAY "Even though in both the value is 11.23.".
+            PERFORM WRITE-AUDIT-LOG.
             STOP RUN.
+
+       WRITE-AUDIT-LOG.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-FILE-STATUS = '05'
+                    OR WS-AUDIT-FILE-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+            MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+            MOVE "VARTEST" TO AL-PROGRAM-NAME
+            MOVE VAR1 TO WS-VAR1-EDIT
+            MOVE VAR2 TO WS-VAR2-EDIT
+            MOVE SPACES TO AL-KEY-VALUES
+            STRING "VAR1=" WS-VAR1-EDIT " VAR2=" WS-VAR2-EDIT
+                DELIMITED BY SIZE INTO AL-KEY-VALUES
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.
+
        END PROGRAM VARTEST.
