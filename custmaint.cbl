@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Applies Add/Change/Delete transactions to the indexed
+      *          CUSTOMER-MASTER (req 005), so front-desk corrections
+      *          to an existing NAM don't require re-running
+      *          VARIABLES2/VAR2BATCH from scratch. ADD and CHANGE
+      *          carry the full registration layout (req 007) and
+      *          validate every field the same way VARIABLES2/
+      *          VAR2BATCH do; rejects are logged to AGE-EXCEPTIONS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANSACTIONS ASSIGN TO "CUSTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT AGE-EXCEPTIONS ASSIGN TO "AGEEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANSACTIONS.
+           COPY CUSTTRAN.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       FD  AGE-EXCEPTIONS.
+           COPY AGEEXCP.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+           01 WS-TRAN-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-EXCP-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-OPERATOR-ID PIC X(20).
+           01 WS-TIMESTAMP PIC X(21).
+           01 WS-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-TRANSACTIONS VALUE 'Y'.
+           01 WS-AGE-NUMERIC PIC S9(3).
+           01 WS-DOB-NUMERIC PIC 9(8).
+           01 WS-DOB-MM PIC 9(2).
+           01 WS-DOB-DD PIC 9(2).
+           01 WS-FIELDS-VALID-SW PIC X VALUE 'N'.
+               88 ALL-FIELDS-VALID VALUE 'Y'.
+           01 WS-RECORDS-ADDED PIC 9(6) VALUE 0.
+           01 WS-RECORDS-CHANGED PIC 9(6) VALUE 0.
+           01 WS-RECORDS-DELETED PIC 9(6) VALUE 0.
+           01 WS-RECORDS-REJECTED PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-FILES
+            IF WS-TRAN-FILE-STATUS NOT = '00'
+                DISPLAY "CUSTMAINT: transaction file CUSTTRAN.DAT is "
+                    "not available - nothing to process"
+                CLOSE CUSTOMER-MASTER AGE-EXCEPTIONS
+            ELSE
+                PERFORM READ-TRANSACTION
+                PERFORM UNTIL END-OF-TRANSACTIONS
+                    PERFORM PROCESS-TRANSACTION
+                    PERFORM READ-TRANSACTION
+                END-PERFORM
+                PERFORM WRITE-AUDIT-LOG
+                CLOSE MAINT-TRANSACTIONS CUSTOMER-MASTER AGE-EXCEPTIONS
+                DISPLAY "CUSTMAINT: " WS-RECORDS-ADDED " added, "
+                    WS-RECORDS-CHANGED " changed, " WS-RECORDS-DELETED
+                    " deleted, " WS-RECORDS-REJECTED " rejected"
+            END-IF
+            STOP RUN.
+
+       OPEN-FILES.
+            OPEN INPUT MAINT-TRANSACTIONS
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-FILE-STATUS = '05' OR WS-CUST-FILE-STATUS = '35'
+                OPEN OUTPUT CUSTOMER-MASTER
+                CLOSE CUSTOMER-MASTER
+                OPEN I-O CUSTOMER-MASTER
+            END-IF
+            OPEN EXTEND AGE-EXCEPTIONS
+            IF WS-EXCP-FILE-STATUS = '05' OR WS-EXCP-FILE-STATUS = '35'
+                OPEN OUTPUT AGE-EXCEPTIONS
+            END-IF.
+
+       READ-TRANSACTION.
+            READ MAINT-TRANSACTIONS
+                AT END
+                    SET END-OF-TRANSACTIONS TO TRUE
+            END-READ.
+
+       PROCESS-TRANSACTION.
+            EVALUATE TRUE
+                WHEN CT-ADD
+                    PERFORM PROCESS-ADD
+                WHEN CT-CHANGE
+                    PERFORM PROCESS-CHANGE
+                WHEN CT-DELETE
+                    PERFORM PROCESS-DELETE
+                WHEN OTHER
+                    DISPLAY "CUSTMAINT: unknown transaction code '"
+                        CT-TRAN-CODE "' for " CT-NAM " - skipped"
+                    ADD 1 TO WS-RECORDS-REJECTED
+            END-EVALUATE.
+
+       PROCESS-ADD.
+            MOVE 'Y' TO WS-FIELDS-VALID-SW
+            PERFORM VALIDATE-AGE
+            PERFORM VALIDATE-DOB
+            PERFORM VALIDATE-ACCOUNT
+            PERFORM VALIDATE-ADDRESS
+            IF ALL-FIELDS-VALID
+                MOVE CT-NAM TO CR-NAM
+                MOVE WS-AGE-NUMERIC TO CR-AGE
+                MOVE WS-DOB-NUMERIC TO CR-DATE-OF-BIRTH
+                MOVE CT-ACCOUNT-NUMBER TO CR-ACCOUNT-NUMBER
+                MOVE CT-ADDRESS TO CR-ADDRESS
+                WRITE CUSTOMER-RECORD
+                    INVALID KEY
+                        DISPLAY CT-NAM " is already on the customer "
+                            "master - ADD rejected"
+                        ADD 1 TO WS-RECORDS-REJECTED
+                    NOT INVALID KEY
+                        ADD 1 TO WS-RECORDS-ADDED
+                END-WRITE
+            ELSE
+                ADD 1 TO WS-RECORDS-REJECTED
+            END-IF.
+
+       PROCESS-CHANGE.
+            MOVE CT-NAM TO CR-NAM
+            READ CUSTOMER-MASTER
+                INVALID KEY
+                    DISPLAY CT-NAM " not found on customer master - "
+                        "CHANGE rejected"
+                    ADD 1 TO WS-RECORDS-REJECTED
+                NOT INVALID KEY
+                    MOVE 'Y' TO WS-FIELDS-VALID-SW
+                    PERFORM VALIDATE-AGE
+                    PERFORM VALIDATE-DOB
+                    PERFORM VALIDATE-ACCOUNT
+                    PERFORM VALIDATE-ADDRESS
+                    IF ALL-FIELDS-VALID
+                        MOVE WS-AGE-NUMERIC TO CR-AGE
+                        MOVE WS-DOB-NUMERIC TO CR-DATE-OF-BIRTH
+                        MOVE CT-ACCOUNT-NUMBER TO CR-ACCOUNT-NUMBER
+                        MOVE CT-ADDRESS TO CR-ADDRESS
+                        REWRITE CUSTOMER-RECORD
+                        ADD 1 TO WS-RECORDS-CHANGED
+                    ELSE
+                        ADD 1 TO WS-RECORDS-REJECTED
+                    END-IF
+            END-READ.
+
+       PROCESS-DELETE.
+            MOVE CT-NAM TO CR-NAM
+            DELETE CUSTOMER-MASTER
+                INVALID KEY
+                    DISPLAY CT-NAM " not found on customer master - "
+                        "DELETE rejected"
+                    ADD 1 TO WS-RECORDS-REJECTED
+                NOT INVALID KEY
+                    ADD 1 TO WS-RECORDS-DELETED
+            END-DELETE.
+
+       VALIDATE-AGE.
+            IF FUNCTION TEST-NUMVAL(CT-AGE) NOT = 0
+                MOVE CT-NAM TO AE-NAM
+                MOVE "AGE" TO AE-FIELD-NAME
+                MOVE CT-AGE TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric age entry" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-AGE-NUMERIC = FUNCTION NUMVAL(CT-AGE)
+                IF WS-AGE-NUMERIC < 0 OR WS-AGE-NUMERIC > 99
+                    MOVE CT-NAM TO AE-NAM
+                    MOVE "AGE" TO AE-FIELD-NAME
+                    MOVE CT-AGE TO AE-FIELD-INPUT
+                    SET AE-OUT-OF-RANGE TO TRUE
+                    MOVE "Age outside valid range 0-99" TO
+                        AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-DOB.
+            IF FUNCTION TEST-NUMVAL(CT-DATE-OF-BIRTH) NOT = 0
+                    OR CT-DATE-OF-BIRTH(1:1) = '-'
+                    OR CT-DATE-OF-BIRTH(1:1) = '+'
+                MOVE CT-NAM TO AE-NAM
+                MOVE "DOB" TO AE-FIELD-NAME
+                MOVE CT-DATE-OF-BIRTH TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric date of birth" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-DOB-NUMERIC =
+                    FUNCTION NUMVAL(CT-DATE-OF-BIRTH)
+                MOVE CT-DATE-OF-BIRTH(5:2) TO WS-DOB-MM
+                MOVE CT-DATE-OF-BIRTH(7:2) TO WS-DOB-DD
+                IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                        OR WS-DOB-DD < 1 OR WS-DOB-DD > 31
+                    MOVE CT-NAM TO AE-NAM
+                    MOVE "DOB" TO AE-FIELD-NAME
+                    MOVE CT-DATE-OF-BIRTH TO AE-FIELD-INPUT
+                    SET AE-INVALID-DATE TO TRUE
+                    MOVE "DOB is not a valid date" TO AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-ACCOUNT.
+            IF CT-ACCOUNT-NUMBER = SPACES
+                MOVE CT-NAM TO AE-NAM
+                MOVE "ACCOUNT" TO AE-FIELD-NAME
+                MOVE CT-ACCOUNT-NUMBER TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Account number is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       VALIDATE-ADDRESS.
+            IF CT-ADDRESS = SPACES
+                MOVE CT-NAM TO AE-NAM
+                MOVE "ADDRESS" TO AE-FIELD-NAME
+                MOVE CT-ADDRESS TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Address is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       WRITE-AUDIT-LOG.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-FILE-STATUS = '05'
+                    OR WS-AUDIT-FILE-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+            MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+            MOVE "CUSTMAINT" TO AL-PROGRAM-NAME
+            MOVE SPACES TO AL-KEY-VALUES
+            STRING "A=" WS-RECORDS-ADDED
+                " C=" WS-RECORDS-CHANGED
+                " D=" WS-RECORDS-DELETED
+                " R=" WS-RECORDS-REJECTED
+                DELIMITED BY SIZE INTO AL-KEY-VALUES
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.
+
+       END PROGRAM CUSTMAINT.
