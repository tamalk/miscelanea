@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AMTSRCA.
+      * Purpose: "Source A" amount feed record for VARRECON - amount
+      *          carried at 2 decimal places (same scale as VARTEST's
+      *          VAR1).
+      ******************************************************************
+       01 SOURCE-A-RECORD.
+           05 SA-KEY                      PIC X(10).
+           05 SA-AMOUNT                   PIC S9(5)V9(2).
