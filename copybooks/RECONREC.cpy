@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: RECONREC.
+      * Purpose: One print line of the VARRECON precision-
+      *          reconciliation report (headers, detail, and trailer
+      *          lines are all built into this single layout).
+      ******************************************************************
+       01 RECON-REPORT-LINE                PIC X(80).
