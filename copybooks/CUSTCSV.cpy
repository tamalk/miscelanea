@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: CUSTCSV.
+      * Purpose: One line (header or detail) of the CUSTCSV comma-
+      *          delimited extract of the customer master.
+      ******************************************************************
+       01 CSV-LINE                         PIC X(80).
