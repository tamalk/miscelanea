@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CUSTTRAN.
+      * Purpose: Add/Change/Delete transaction record for CUSTMAINT,
+      *          the maintenance program that applies corrections to
+      *          the indexed CUSTOMER-MASTER without re-running
+      *          VARIABLES2 from scratch. Widened beyond NAM/AGE by
+      *          req 007 to match the full CUSTOMER-RECORD
+      *          registration layout - ADD and CHANGE transactions
+      *          carry all of it, DELETE only needs CT-NAM.
+      ******************************************************************
+       01 CUST-TRAN-RECORD.
+           05 CT-TRAN-CODE                PIC X(1).
+               88 CT-ADD                  VALUE 'A'.
+               88 CT-CHANGE                VALUE 'C'.
+               88 CT-DELETE                VALUE 'D'.
+           05 CT-NAM                      PIC X(10).
+           05 CT-AGE                      PIC X(3).
+           05 CT-DATE-OF-BIRTH            PIC X(8).
+           05 CT-ACCOUNT-NUMBER           PIC X(10).
+           05 CT-ADDRESS                  PIC X(30).
