@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: AUDITREC.
+      * Purpose: Shared audit trail record, appended to by every run of
+      *          VARTEST, VARIABLES2 and VAR2BATCH, so "who ran this
+      *          and when" can be answered from AUDITLOG.DAT instead of
+      *          relying on memory.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AL-OPERATOR-ID               PIC X(20).
+           05 AL-TIMESTAMP                 PIC X(21).
+           05 AL-PROGRAM-NAME              PIC X(10).
+           05 AL-KEY-VALUES                PIC X(40).
