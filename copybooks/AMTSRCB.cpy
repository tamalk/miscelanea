@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AMTSRCB.
+      * Purpose: "Source B" amount feed record for VARRECON - amount
+      *          carried at 4 decimal places (same scale as VARTEST's
+      *          VAR2).
+      ******************************************************************
+       01 SOURCE-B-RECORD.
+           05 SB-KEY                      PIC X(10).
+           05 SB-AMOUNT                   PIC S9(2)V9(4).
