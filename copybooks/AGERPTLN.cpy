@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: AGERPTLN.
+      * Purpose: One print line (header, detail, or trailer) of the
+      *          CUSTAGE age-bracket summary report.
+      ******************************************************************
+       01 AGE-REPORT-LINE                  PIC X(80).
