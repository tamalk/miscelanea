@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: AGEEXCP.
+      * Purpose: Exception record for registration intake (VARIABLES2,
+      *          VAR2BATCH, and CUSTMAINT) that failed field
+      *          validation - non-numeric/invalid entry, a value out
+      *          of range, or a required field left blank - so it can
+      *          be reviewed and corrected instead of silently
+      *          truncated or dropped. Originally AGE-only; widened by
+      *          req 007 to cover the other registration fields, so
+      *          AE-FIELD-NAME records which field actually failed.
+      ******************************************************************
+       01 AGE-EXCEPTION-RECORD.
+           05 AE-NAM                      PIC X(10).
+           05 AE-FIELD-NAME               PIC X(10).
+           05 AE-FIELD-INPUT              PIC X(30).
+           05 AE-REASON-CODE              PIC X(2).
+               88 AE-NON-NUMERIC          VALUE 'NN'.
+               88 AE-OUT-OF-RANGE         VALUE 'OR'.
+               88 AE-INVALID-DATE         VALUE 'DT'.
+               88 AE-MISSING-FIELD        VALUE 'MF'.
+           05 AE-REASON-TEXT              PIC X(30).
