@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CUSTREC.
+      * Purpose: Customer master record layout, built from VARIABLES2
+      *          intake. CR-NAM is the RECORD KEY of the indexed
+      *          CUSTOMER-MASTER file (req 005) - it must stay the
+      *          first field and its PIC must not shrink without a
+      *          re-key of the master. Expanded beyond NAM/AGE to a
+      *          full registration layout (req 007) so the master can
+      *          actually identify a customer downstream.
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+           05 CR-NAM                      PIC X(10).
+           05 CR-AGE                      PIC S9(2).
+           05 CR-DATE-OF-BIRTH            PIC 9(8).
+           05 CR-ACCOUNT-NUMBER           PIC X(10).
+           05 CR-ADDRESS                  PIC X(30).
