@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: TRANREC.
+      * Purpose: Fixed-width batch transaction input record for the
+      *          VAR2BATCH overnight intake job (registration fields
+      *          keyed in ahead of time instead of via CONSOLE ACCEPT).
+      *          Widened beyond NAM/AGE by req 007 to match the full
+      *          CUSTOMER-RECORD registration layout.
+      ******************************************************************
+       01 TRAN-RECORD.
+           05 TR-NAM                      PIC X(10).
+           05 TR-AGE                      PIC X(3).
+           05 TR-DATE-OF-BIRTH            PIC X(8).
+           05 TR-ACCOUNT-NUMBER           PIC X(10).
+           05 TR-ADDRESS                  PIC X(30).
