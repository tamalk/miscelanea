@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CHKPTREC.
+      * Purpose: Restart checkpoint record for batch jobs that process
+      *          a transaction file unattended, e.g. VAR2BATCH.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CK-PROGRAM-ID               PIC X(10).
+           05 CK-RECORDS-PROCESSED        PIC 9(6).
