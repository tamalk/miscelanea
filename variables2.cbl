@@ -1,28 +1,207 @@
       ******************************************************************
       * Author: Tamalk.
       * Date: 14/04/2020.
-      * Purpose:
+      * Purpose: Accepts a full registration (NAM, AGE, date of birth,
+      *          account number, address) from the console, validates
+      *          every field, and persists each good registration to
+      *          CUSTOMER-MASTER. Entries that fail validation are
+      *          rejected and logged to AGE-EXCEPTIONS instead of being
+      *          silently truncated or dropped. CUSTOMER-MASTER is
+      *          keyed on NAM (req 005), so this program can only add
+      *          new customers - corrections to an existing NAM go
+      *          through CUSTMAINT instead.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT AGE-EXCEPTIONS ASSIGN TO "AGEEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       FD  AGE-EXCEPTIONS.
+           COPY AGEEXCP.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
            01 NAM PIC X(10) VALUE 'Tamalk'.
            01 AGE PIC S9(2) VALUE 1.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-EXCP-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-AGE-INPUT PIC X(5).
+           01 WS-AGE-NUMERIC PIC S9(5).
+           01 WS-DOB-INPUT PIC X(8).
+           01 WS-DOB-NUMERIC PIC 9(8).
+           01 WS-DOB-MM PIC 9(2).
+           01 WS-DOB-DD PIC 9(2).
+           01 WS-ACCOUNT-INPUT PIC X(10).
+           01 WS-ADDRESS-INPUT PIC X(30).
+           01 WS-FIELDS-VALID-SW PIC X VALUE 'N'.
+               88 ALL-FIELDS-VALID VALUE 'Y'.
+           01 WS-OPERATOR-ID PIC X(20).
+           01 WS-TIMESTAMP PIC X(21).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM OPEN-FILES
             DISPLAY "Enter your name: "
             ACCEPT NAM FROM CONSOLE
             DISPLAY "Hello "NAM
             DISPLAY "How old are you?"
-            ACCEPT AGE FROM CONSOLE
-            IF AGE < 0 THEN
-                DISPLAY "You can't be under 0 years old. You've" 
-                DISPLAY "actually been born, right?"
-            ELSE
+            ACCEPT WS-AGE-INPUT FROM CONSOLE
+            DISPLAY "Enter date of birth (YYYYMMDD): "
+            ACCEPT WS-DOB-INPUT FROM CONSOLE
+            DISPLAY "Enter account number: "
+            ACCEPT WS-ACCOUNT-INPUT FROM CONSOLE
+            DISPLAY "Enter address: "
+            ACCEPT WS-ADDRESS-INPUT FROM CONSOLE
+            MOVE 'Y' TO WS-FIELDS-VALID-SW
+            PERFORM VALIDATE-AGE
+            PERFORM VALIDATE-DOB
+            PERFORM VALIDATE-ACCOUNT
+            PERFORM VALIDATE-ADDRESS
+            IF ALL-FIELDS-VALID
+                MOVE WS-AGE-NUMERIC TO AGE
                 DISPLAY "So you are "AGE" years old"
-            END-IF.
+                MOVE NAM TO CR-NAM
+                MOVE AGE TO CR-AGE
+                MOVE WS-DOB-NUMERIC TO CR-DATE-OF-BIRTH
+                MOVE WS-ACCOUNT-INPUT TO CR-ACCOUNT-NUMBER
+                MOVE WS-ADDRESS-INPUT TO CR-ADDRESS
+                WRITE CUSTOMER-RECORD
+                    INVALID KEY
+                        DISPLAY NAM " is already on the customer "
+                            "master. Use CUSTMAINT to change or "
+                            "delete an existing record."
+                END-WRITE
+            END-IF
+            PERFORM WRITE-AUDIT-LOG
+            CLOSE CUSTOMER-MASTER AGE-EXCEPTIONS.
             STOP RUN.
+
+       OPEN-FILES.
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-FILE-STATUS = '05' OR WS-CUST-FILE-STATUS = '35'
+                OPEN OUTPUT CUSTOMER-MASTER
+                CLOSE CUSTOMER-MASTER
+                OPEN I-O CUSTOMER-MASTER
+            END-IF
+            OPEN EXTEND AGE-EXCEPTIONS
+            IF WS-EXCP-FILE-STATUS = '05' OR WS-EXCP-FILE-STATUS = '35'
+                OPEN OUTPUT AGE-EXCEPTIONS
+            END-IF.
+
+       VALIDATE-AGE.
+            IF FUNCTION TEST-NUMVAL(WS-AGE-INPUT) NOT = 0
+                DISPLAY "That doesn't look like a number. "
+                    "Rejecting this entry."
+                MOVE NAM TO AE-NAM
+                MOVE "AGE" TO AE-FIELD-NAME
+                MOVE WS-AGE-INPUT TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric age entry" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-AGE-NUMERIC = FUNCTION NUMVAL(WS-AGE-INPUT)
+                IF WS-AGE-NUMERIC < 0 OR WS-AGE-NUMERIC > 99
+                    DISPLAY "You can't be under 0 or over 99 "
+                        "years old. Rejecting this entry."
+                    MOVE NAM TO AE-NAM
+                    MOVE "AGE" TO AE-FIELD-NAME
+                    MOVE WS-AGE-INPUT TO AE-FIELD-INPUT
+                    SET AE-OUT-OF-RANGE TO TRUE
+                    MOVE "Age outside valid range 0-99" TO
+                        AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-DOB.
+            IF FUNCTION TEST-NUMVAL(WS-DOB-INPUT) NOT = 0
+                    OR WS-DOB-INPUT(1:1) = '-'
+                    OR WS-DOB-INPUT(1:1) = '+'
+                DISPLAY "Date of birth must be numeric YYYYMMDD. "
+                    "Rejecting this entry."
+                MOVE NAM TO AE-NAM
+                MOVE "DOB" TO AE-FIELD-NAME
+                MOVE WS-DOB-INPUT TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric date of birth" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-DOB-NUMERIC = FUNCTION NUMVAL(WS-DOB-INPUT)
+                MOVE WS-DOB-INPUT(5:2) TO WS-DOB-MM
+                MOVE WS-DOB-INPUT(7:2) TO WS-DOB-DD
+                IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                        OR WS-DOB-DD < 1 OR WS-DOB-DD > 31
+                    DISPLAY "Date of birth is not a valid YYYYMMDD "
+                        "date. Rejecting this entry."
+                    MOVE NAM TO AE-NAM
+                    MOVE "DOB" TO AE-FIELD-NAME
+                    MOVE WS-DOB-INPUT TO AE-FIELD-INPUT
+                    SET AE-INVALID-DATE TO TRUE
+                    MOVE "DOB is not a valid date" TO AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-ACCOUNT.
+            IF WS-ACCOUNT-INPUT = SPACES
+                DISPLAY "Account number is required. Rejecting "
+                    "this entry."
+                MOVE NAM TO AE-NAM
+                MOVE "ACCOUNT" TO AE-FIELD-NAME
+                MOVE WS-ACCOUNT-INPUT TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Account number is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       VALIDATE-ADDRESS.
+            IF WS-ADDRESS-INPUT = SPACES
+                DISPLAY "Address is required. Rejecting this entry."
+                MOVE NAM TO AE-NAM
+                MOVE "ADDRESS" TO AE-FIELD-NAME
+                MOVE WS-ADDRESS-INPUT TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Address is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       WRITE-AUDIT-LOG.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-FILE-STATUS = '05'
+                    OR WS-AUDIT-FILE-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+            MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+            MOVE "VARIABLES2" TO AL-PROGRAM-NAME
+            MOVE SPACES TO AL-KEY-VALUES
+            STRING "NAM=" NAM " AGE=" WS-AGE-INPUT
+                DELIMITED BY SIZE INTO AL-KEY-VALUES
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.
+
        END PROGRAM VARIABLES2.
