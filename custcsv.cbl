@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Batch extract of the customer master to a comma-
+      *          delimited CSV (NAM, AGE, date of birth, account
+      *          number, address) so the registration data can be
+      *          handed to the reporting spreadsheet/BI tool instead
+      *          of retyping console output by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT CSV-EXTRACT ASSIGN TO "CUSTMAST.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       FD  CSV-EXTRACT.
+           COPY CUSTCSV.
+       WORKING-STORAGE SECTION.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-CSV-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-CUSTOMER-MASTER VALUE 'Y'.
+           01 WS-AGE-EDIT PIC -(2)9.
+           01 WS-DOB-EDIT PIC 9(8).
+           01 WS-RECORDS-EXTRACTED PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-FILES
+            IF WS-CUST-FILE-STATUS NOT = '00'
+                DISPLAY "CUSTCSV: customer master is not available "
+                    "yet - run VARIABLES2/VAR2BATCH first"
+                CLOSE CSV-EXTRACT
+            ELSE
+                PERFORM WRITE-CSV-HEADER
+                PERFORM READ-CUSTOMER-MASTER
+                PERFORM UNTIL END-OF-CUSTOMER-MASTER
+                    PERFORM WRITE-CSV-DETAIL
+                    PERFORM READ-CUSTOMER-MASTER
+                END-PERFORM
+                CLOSE CUSTOMER-MASTER CSV-EXTRACT
+                DISPLAY "CUSTCSV: " WS-RECORDS-EXTRACTED
+                    " record(s) extracted to CUSTMAST.CSV"
+            END-IF
+            STOP RUN.
+
+       OPEN-FILES.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT CSV-EXTRACT.
+
+       READ-CUSTOMER-MASTER.
+            READ CUSTOMER-MASTER NEXT RECORD
+                AT END
+                    SET END-OF-CUSTOMER-MASTER TO TRUE
+            END-READ.
+
+       WRITE-CSV-HEADER.
+            MOVE SPACES TO CSV-LINE
+            STRING "NAM,AGE,DATE_OF_BIRTH,ACCOUNT_NUMBER,ADDRESS"
+                DELIMITED BY SIZE INTO CSV-LINE
+            WRITE CSV-LINE.
+
+       WRITE-CSV-DETAIL.
+            MOVE CR-AGE TO WS-AGE-EDIT
+            MOVE CR-DATE-OF-BIRTH TO WS-DOB-EDIT
+            MOVE SPACES TO CSV-LINE
+            STRING FUNCTION TRIM(CR-NAM) "," FUNCTION TRIM(WS-AGE-EDIT)
+                "," WS-DOB-EDIT "," FUNCTION TRIM(CR-ACCOUNT-NUMBER)
+                ",""" FUNCTION TRIM(CR-ADDRESS) """"
+                DELIMITED BY SIZE INTO CSV-LINE
+            WRITE CSV-LINE
+            ADD 1 TO WS-RECORDS-EXTRACTED.
+
+       END PROGRAM CUSTCSV.
