@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Inquiry program for the customer master. Prompts for
+      *          a NAM, does a keyed read against CUSTOMER-MASTER
+      *          (indexed on CR-NAM per req 005), and displays the
+      *          full record, so staff can look a customer back up
+      *          after VARIABLES2/VAR2BATCH/CUSTMAINT has run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       WORKING-STORAGE SECTION.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-SEARCH-NAM PIC X(10).
+           01 WS-MORE-LOOKUPS-SW PIC X VALUE 'Y'.
+               88 MORE-LOOKUPS VALUE 'Y'.
+           01 WS-ANSWER PIC X.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT CUSTOMER-MASTER
+            IF WS-CUST-FILE-STATUS NOT = '00'
+                DISPLAY "CUSTINQ: customer master is not available "
+                    "yet - run VARIABLES2/VAR2BATCH first"
+            ELSE
+                PERFORM UNTIL NOT MORE-LOOKUPS
+                    PERFORM PROMPT-AND-LOOKUP
+                    PERFORM ASK-ANOTHER
+                END-PERFORM
+                CLOSE CUSTOMER-MASTER
+            END-IF
+            STOP RUN.
+
+       PROMPT-AND-LOOKUP.
+            DISPLAY "Enter the NAM to look up: "
+            ACCEPT WS-SEARCH-NAM FROM CONSOLE
+            MOVE WS-SEARCH-NAM TO CR-NAM
+            READ CUSTOMER-MASTER
+                INVALID KEY
+                    DISPLAY "No customer on file for " WS-SEARCH-NAM
+                NOT INVALID KEY
+                    DISPLAY "NAM: " CR-NAM
+                    DISPLAY "AGE: " CR-AGE
+                    DISPLAY "DATE OF BIRTH: " CR-DATE-OF-BIRTH
+                    DISPLAY "ACCOUNT NUMBER: " CR-ACCOUNT-NUMBER
+                    DISPLAY "ADDRESS: " CR-ADDRESS
+            END-READ.
+
+       ASK-ANOTHER.
+            DISPLAY "Look up another customer? (Y/N): "
+            ACCEPT WS-ANSWER FROM CONSOLE
+            IF WS-ANSWER = 'Y' OR WS-ANSWER = 'y'
+                MOVE 'Y' TO WS-MORE-LOOKUPS-SW
+            ELSE
+                MOVE 'N' TO WS-MORE-LOOKUPS-SW
+            END-IF.
+
+       END PROGRAM CUSTINQ.
