@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Batch report program. Reads the customer master and
+      *          produces a control-break report grouped into age
+      *          brackets (under 18, 18-65, over 65), with a page
+      *          header, a count and percentage per bracket, and a
+      *          grand total line, so the shape of the registered
+      *          population can be seen at a glance instead of
+      *          eyeballing individual DISPLAY lines.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT AGE-REPORT ASSIGN TO "AGERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       FD  AGE-REPORT.
+           COPY AGERPTLN.
+       WORKING-STORAGE SECTION.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-RPT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-CUSTOMER-MASTER VALUE 'Y'.
+           01 WS-UNDER-18-COUNT PIC 9(6) VALUE 0.
+           01 WS-WORKING-AGE-COUNT PIC 9(6) VALUE 0.
+           01 WS-SENIOR-COUNT PIC 9(6) VALUE 0.
+           01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+           01 WS-BRACKET-COUNT-WORK PIC 9(6).
+           01 WS-BRACKET-PCT PIC 999V99.
+           01 WS-PCT-EDIT PIC ZZ9.99.
+           01 WS-COUNT-EDIT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-FILES
+            IF WS-CUST-FILE-STATUS NOT = '00'
+                DISPLAY "CUSTAGE: customer master is not available "
+                    "yet - run VARIABLES2/VAR2BATCH first"
+                CLOSE AGE-REPORT
+            ELSE
+                PERFORM READ-CUSTOMER-MASTER
+                PERFORM UNTIL END-OF-CUSTOMER-MASTER
+                    PERFORM CLASSIFY-CUSTOMER
+                    PERFORM READ-CUSTOMER-MASTER
+                END-PERFORM
+                PERFORM WRITE-REPORT
+                CLOSE CUSTOMER-MASTER AGE-REPORT
+                DISPLAY "CUSTAGE: " WS-GRAND-TOTAL
+                    " customer(s) summarized into age brackets"
+            END-IF
+            STOP RUN.
+
+       OPEN-FILES.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT AGE-REPORT.
+
+       READ-CUSTOMER-MASTER.
+            READ CUSTOMER-MASTER NEXT RECORD
+                AT END
+                    SET END-OF-CUSTOMER-MASTER TO TRUE
+            END-READ.
+
+       CLASSIFY-CUSTOMER.
+            ADD 1 TO WS-GRAND-TOTAL
+            EVALUATE TRUE
+                WHEN CR-AGE < 18
+                    ADD 1 TO WS-UNDER-18-COUNT
+                WHEN CR-AGE <= 65
+                    ADD 1 TO WS-WORKING-AGE-COUNT
+                WHEN OTHER
+                    ADD 1 TO WS-SENIOR-COUNT
+            END-EVALUATE.
+
+       WRITE-REPORT.
+            PERFORM WRITE-PAGE-HEADER
+            PERFORM WRITE-BRACKET-UNDER-18
+            PERFORM WRITE-BRACKET-WORKING-AGE
+            PERFORM WRITE-BRACKET-SENIOR
+            PERFORM WRITE-GRAND-TOTAL-LINE.
+
+       WRITE-PAGE-HEADER.
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "CUSTAGE - customer age-bracket summary report"
+                DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "Bracket" SPACE "Count" SPACE "Percent"
+                DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE
+            MOVE SPACES TO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE.
+
+       WRITE-BRACKET-UNDER-18.
+            MOVE WS-UNDER-18-COUNT TO WS-BRACKET-COUNT-WORK
+            PERFORM COMPUTE-BRACKET-PCT
+            MOVE WS-UNDER-18-COUNT TO WS-COUNT-EDIT
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "Under 18   : " WS-COUNT-EDIT " (" WS-PCT-EDIT
+                "%)" DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE.
+
+       WRITE-BRACKET-WORKING-AGE.
+            MOVE WS-WORKING-AGE-COUNT TO WS-BRACKET-COUNT-WORK
+            PERFORM COMPUTE-BRACKET-PCT
+            MOVE WS-WORKING-AGE-COUNT TO WS-COUNT-EDIT
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "18 to 65   : " WS-COUNT-EDIT " (" WS-PCT-EDIT
+                "%)" DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE.
+
+       WRITE-BRACKET-SENIOR.
+            MOVE WS-SENIOR-COUNT TO WS-BRACKET-COUNT-WORK
+            PERFORM COMPUTE-BRACKET-PCT
+            MOVE WS-SENIOR-COUNT TO WS-COUNT-EDIT
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "Over 65    : " WS-COUNT-EDIT " (" WS-PCT-EDIT
+                "%)" DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE.
+
+       WRITE-GRAND-TOTAL-LINE.
+            MOVE SPACES TO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE
+            MOVE WS-GRAND-TOTAL TO WS-COUNT-EDIT
+            MOVE SPACES TO AGE-REPORT-LINE
+            STRING "Grand total: " WS-COUNT-EDIT
+                DELIMITED BY SIZE INTO AGE-REPORT-LINE
+            WRITE AGE-REPORT-LINE.
+
+       COMPUTE-BRACKET-PCT.
+            IF WS-GRAND-TOTAL = 0
+                MOVE 0 TO WS-BRACKET-PCT
+            ELSE
+                COMPUTE WS-BRACKET-PCT ROUNDED =
+                    (WS-BRACKET-COUNT-WORK / WS-GRAND-TOTAL) * 100
+            END-IF
+            MOVE WS-BRACKET-PCT TO WS-PCT-EDIT.
+
+       END PROGRAM CUSTAGE.
