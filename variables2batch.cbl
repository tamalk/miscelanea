@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Batch (unattended) variant of VARIABLES2. Reads a
+      *          fixed-width transaction file of NAM/AGE pairs instead
+      *          of prompting on CONSOLE, so a day's worth of intake
+      *          forms can be run overnight. Checkpoints its progress
+      *          every WS-CHECKPOINT-INTERVAL records so a restart
+      *          after an abend picks up where it left off. Records
+      *          that fail field validation are logged to
+      *          AGE-EXCEPTIONS instead of being truncated or dropped.
+      *          CUSTOMER-MASTER is keyed on NAM (req 005); a
+      *          transaction for a NAM already on file is rejected the
+      *          same as a bad field - corrections go through
+      *          CUSTMAINT instead. The transaction layout carries the
+      *          full registration (req 007), not just NAM/AGE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAR2BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "VAR2TRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "VAR2CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NAM
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT AGE-EXCEPTIONS ASSIGN TO "AGEEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+       FD  AGE-EXCEPTIONS.
+           COPY AGEEXCP.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+           01 WS-TRAN-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-CKPT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-CUST-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-EXCP-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-OPERATOR-ID PIC X(20).
+           01 WS-TIMESTAMP PIC X(21).
+           01 WS-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-TRANSACTIONS VALUE 'Y'.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+           01 WS-RECORDS-READ PIC 9(6) VALUE 0.
+           01 WS-RECORDS-WRITTEN PIC 9(6) VALUE 0.
+           01 WS-RECORDS-REJECTED PIC 9(6) VALUE 0.
+           01 WS-RESTART-COUNT PIC 9(6) VALUE 0.
+           01 WS-AGE-NUMERIC PIC S9(3).
+           01 WS-DOB-NUMERIC PIC 9(8).
+           01 WS-DOB-MM PIC 9(2).
+           01 WS-DOB-DD PIC 9(2).
+           01 WS-FIELDS-VALID-SW PIC X VALUE 'N'.
+               88 ALL-FIELDS-VALID VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INITIALIZE-RUN
+            IF WS-TRAN-FILE-STATUS NOT = '00'
+                DISPLAY "VAR2BATCH: transaction file VAR2TRAN.DAT is "
+                    "not available - nothing to process"
+                CLOSE CUSTOMER-MASTER AGE-EXCEPTIONS
+            ELSE
+                PERFORM READ-TRANSACTION
+                PERFORM UNTIL END-OF-TRANSACTIONS
+                    ADD 1 TO WS-RECORDS-READ
+                    IF WS-RECORDS-READ > WS-RESTART-COUNT
+                        PERFORM PROCESS-TRANSACTION
+                        IF FUNCTION MOD(WS-RECORDS-READ
+                                WS-CHECKPOINT-INTERVAL) = 0
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
+                    PERFORM READ-TRANSACTION
+                END-PERFORM
+                PERFORM CLEAR-CHECKPOINT
+                PERFORM WRITE-AUDIT-LOG
+                CLOSE TRANSACTION-FILE CUSTOMER-MASTER AGE-EXCEPTIONS
+                DISPLAY "VAR2BATCH: " WS-RECORDS-WRITTEN
+                    " record(s) written to CUSTOMER-MASTER, "
+                    WS-RECORDS-REJECTED " rejected to AGE-EXCEPTIONS"
+            END-IF
+            STOP RUN.
+
+       INITIALIZE-RUN.
+            MOVE 0 TO WS-RESTART-COUNT
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CKPT-FILE-STATUS = '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF
+            OPEN INPUT TRANSACTION-FILE
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-FILE-STATUS = '05' OR WS-CUST-FILE-STATUS = '35'
+                OPEN OUTPUT CUSTOMER-MASTER
+                CLOSE CUSTOMER-MASTER
+                OPEN I-O CUSTOMER-MASTER
+            END-IF
+            OPEN EXTEND AGE-EXCEPTIONS
+            IF WS-EXCP-FILE-STATUS = '05' OR WS-EXCP-FILE-STATUS = '35'
+                OPEN OUTPUT AGE-EXCEPTIONS
+            END-IF.
+
+       READ-TRANSACTION.
+            READ TRANSACTION-FILE
+                AT END
+                    SET END-OF-TRANSACTIONS TO TRUE
+            END-READ.
+
+       PROCESS-TRANSACTION.
+            MOVE 'Y' TO WS-FIELDS-VALID-SW
+            PERFORM VALIDATE-AGE
+            PERFORM VALIDATE-DOB
+            PERFORM VALIDATE-ACCOUNT
+            PERFORM VALIDATE-ADDRESS
+            IF ALL-FIELDS-VALID
+                MOVE TR-NAM TO CR-NAM
+                MOVE WS-AGE-NUMERIC TO CR-AGE
+                MOVE WS-DOB-NUMERIC TO CR-DATE-OF-BIRTH
+                MOVE TR-ACCOUNT-NUMBER TO CR-ACCOUNT-NUMBER
+                MOVE TR-ADDRESS TO CR-ADDRESS
+                WRITE CUSTOMER-RECORD
+                    INVALID KEY
+                        DISPLAY TR-NAM " is already on the "
+                            "customer master - skipping. Use "
+                            "CUSTMAINT to change an existing "
+                            "record."
+                        ADD 1 TO WS-RECORDS-REJECTED
+                    NOT INVALID KEY
+                        ADD 1 TO WS-RECORDS-WRITTEN
+                END-WRITE
+            ELSE
+                ADD 1 TO WS-RECORDS-REJECTED
+            END-IF.
+
+       VALIDATE-AGE.
+            IF FUNCTION TEST-NUMVAL(TR-AGE) NOT = 0
+                MOVE TR-NAM TO AE-NAM
+                MOVE "AGE" TO AE-FIELD-NAME
+                MOVE TR-AGE TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric age entry" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-AGE-NUMERIC = FUNCTION NUMVAL(TR-AGE)
+                IF WS-AGE-NUMERIC < 0 OR WS-AGE-NUMERIC > 99
+                    MOVE TR-NAM TO AE-NAM
+                    MOVE "AGE" TO AE-FIELD-NAME
+                    MOVE TR-AGE TO AE-FIELD-INPUT
+                    SET AE-OUT-OF-RANGE TO TRUE
+                    MOVE "Age outside valid range 0-99" TO
+                        AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-DOB.
+            IF FUNCTION TEST-NUMVAL(TR-DATE-OF-BIRTH) NOT = 0
+                    OR TR-DATE-OF-BIRTH(1:1) = '-'
+                    OR TR-DATE-OF-BIRTH(1:1) = '+'
+                MOVE TR-NAM TO AE-NAM
+                MOVE "DOB" TO AE-FIELD-NAME
+                MOVE TR-DATE-OF-BIRTH TO AE-FIELD-INPUT
+                SET AE-NON-NUMERIC TO TRUE
+                MOVE "Non-numeric date of birth" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            ELSE
+                COMPUTE WS-DOB-NUMERIC =
+                    FUNCTION NUMVAL(TR-DATE-OF-BIRTH)
+                MOVE TR-DATE-OF-BIRTH(5:2) TO WS-DOB-MM
+                MOVE TR-DATE-OF-BIRTH(7:2) TO WS-DOB-DD
+                IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                        OR WS-DOB-DD < 1 OR WS-DOB-DD > 31
+                    MOVE TR-NAM TO AE-NAM
+                    MOVE "DOB" TO AE-FIELD-NAME
+                    MOVE TR-DATE-OF-BIRTH TO AE-FIELD-INPUT
+                    SET AE-INVALID-DATE TO TRUE
+                    MOVE "DOB is not a valid date" TO AE-REASON-TEXT
+                    WRITE AGE-EXCEPTION-RECORD
+                    MOVE 'N' TO WS-FIELDS-VALID-SW
+                END-IF
+            END-IF.
+
+       VALIDATE-ACCOUNT.
+            IF TR-ACCOUNT-NUMBER = SPACES
+                MOVE TR-NAM TO AE-NAM
+                MOVE "ACCOUNT" TO AE-FIELD-NAME
+                MOVE TR-ACCOUNT-NUMBER TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Account number is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       VALIDATE-ADDRESS.
+            IF TR-ADDRESS = SPACES
+                MOVE TR-NAM TO AE-NAM
+                MOVE "ADDRESS" TO AE-FIELD-NAME
+                MOVE TR-ADDRESS TO AE-FIELD-INPUT
+                SET AE-MISSING-FIELD TO TRUE
+                MOVE "Address is required" TO AE-REASON-TEXT
+                WRITE AGE-EXCEPTION-RECORD
+                MOVE 'N' TO WS-FIELDS-VALID-SW
+            END-IF.
+
+       WRITE-CHECKPOINT.
+            MOVE "VAR2BATCH" TO CK-PROGRAM-ID
+            MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+      * The run reached END-OF-TRANSACTIONS normally (not an abend),
+      * so there is nothing to restart from - reset the checkpoint to
+      * zero instead of leaving today's final WS-RECORDS-READ behind
+      * as a permanent high-water mark that would make INITIALIZE-RUN
+      * skip every record in tomorrow's fresh VAR2TRAN.DAT.
+       CLEAR-CHECKPOINT.
+            MOVE "VAR2BATCH" TO CK-PROGRAM-ID
+            MOVE 0 TO CK-RECORDS-PROCESSED
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+       WRITE-AUDIT-LOG.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-FILE-STATUS = '05'
+                    OR WS-AUDIT-FILE-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+            MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+            MOVE "VAR2BATCH" TO AL-PROGRAM-NAME
+            MOVE SPACES TO AL-KEY-VALUES
+            STRING "WRITTEN=" WS-RECORDS-WRITTEN
+                " REJECTED=" WS-RECORDS-REJECTED
+                DELIMITED BY SIZE INTO AL-KEY-VALUES
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.
+
+       END PROGRAM VAR2BATCH.
