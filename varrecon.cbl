@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author: Tamalk.
+      * Date: 14/04/2020.
+      * Purpose: Batch decimal-precision reconciliation report. Reads
+      *          matching amount records from two or more feeds
+      *          carried at different PIC precisions (2 decimals vs
+      *          4 decimals, the same mismatch VARTEST demonstrates
+      *          with VAR1 and VAR2), normalizes them all to a common
+      *          4-decimal scale, and reports every key where that
+      *          normalization produced a real rounding/truncation
+      *          delta. The merge itself is a generic N-way key match
+      *          over WS-SOURCE-TABLE (currently 2 entries, for
+      *          SOURCE-A-FILE/SOURCE-B-FILE); onboarding another feed
+      *          is a SELECT/FD/COPY, one more table entry, and one
+      *          more EVALUATE branch in READ-NEXT-SOURCE below, not a
+      *          rewrite of the merge loop.
+      * Precondition: every source feed MUST already be sorted
+      *          ascending by key. This is a sequential-merge program,
+      *          not a sort - READ-SOURCE-A/READ-SOURCE-B check each
+      *          incoming key against the previous one from that same
+      *          feed and abort the run rather than silently report
+      *          real matches as unmatched keys.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-A-FILE ASSIGN TO "AMTSRCA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCA-FILE-STATUS.
+           SELECT SOURCE-B-FILE ASSIGN TO "AMTSRCB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCB-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-A-FILE.
+           COPY AMTSRCA.
+       FD  SOURCE-B-FILE.
+           COPY AMTSRCB.
+       FD  RECON-REPORT.
+           COPY RECONREC.
+       WORKING-STORAGE SECTION.
+           01 WS-SRCA-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-SRCB-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-RPT-FILE-STATUS PIC X(2) VALUE '00'.
+           01 WS-SOURCE-COUNT PIC 9 VALUE 2.
+           01 WS-SOURCE-TABLE.
+               05 WS-SOURCE-ENTRY OCCURS 2 TIMES INDEXED BY SRC-IDX.
+                   10 WS-SRC-KEY PIC X(10).
+                   10 WS-SRC-PREV-KEY PIC X(10) VALUE SPACES.
+                   10 WS-SRC-AMOUNT PIC S9(7)V9(4).
+                   10 WS-SRC-EOF-SW PIC X VALUE 'N'.
+                       88 WS-SRC-AT-EOF VALUE 'Y'.
+           01 WS-MIN-KEY PIC X(10).
+           01 WS-MATCH-COUNT PIC 9 VALUE 0.
+           01 WS-EOF-COUNT PIC 9 VALUE 0.
+           01 WS-RECORDS-COMPARED PIC 9(6) VALUE 0.
+           01 WS-RECORDS-MISMATCHED PIC 9(6) VALUE 0.
+           01 WS-KEY-MISMATCH-COUNT PIC 9(6) VALUE 0.
+           01 WS-NORM-A-EDIT PIC -(7)9.9999.
+           01 WS-NORM-B-EDIT PIC -(7)9.9999.
+           01 WS-DELTA PIC S9(7)V9(4).
+           01 WS-DELTA-EDIT PIC -(7)9.9999.
+           01 WS-COUNT-EDIT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-FILES
+            IF WS-SRCA-FILE-STATUS NOT = '00'
+                    OR WS-SRCB-FILE-STATUS NOT = '00'
+                DISPLAY "VARRECON: one or both amount feeds are not "
+                    "available yet - nothing to reconcile"
+                CLOSE RECON-REPORT
+            ELSE
+                PERFORM WRITE-REPORT-HEADER
+                PERFORM VARYING SRC-IDX FROM 1 BY 1
+                        UNTIL SRC-IDX > WS-SOURCE-COUNT
+                    PERFORM READ-NEXT-SOURCE
+                END-PERFORM
+                PERFORM COUNT-SOURCES-AT-EOF
+                PERFORM UNTIL WS-EOF-COUNT = WS-SOURCE-COUNT
+                    PERFORM FIND-MIN-KEY
+                    PERFORM COUNT-KEY-MATCHES
+                    IF WS-MATCH-COUNT = WS-SOURCE-COUNT
+                        ADD 1 TO WS-RECORDS-COMPARED
+                        PERFORM COMPARE-AMOUNTS
+                    ELSE
+                        ADD 1 TO WS-KEY-MISMATCH-COUNT
+                    END-IF
+                    PERFORM ADVANCE-MATCHED-SOURCES
+                    PERFORM COUNT-SOURCES-AT-EOF
+                END-PERFORM
+                PERFORM WRITE-REPORT-TRAILER
+                CLOSE SOURCE-A-FILE SOURCE-B-FILE RECON-REPORT
+                DISPLAY "VARRECON: " WS-RECORDS-COMPARED " compared, "
+                    WS-RECORDS-MISMATCHED " with a precision delta"
+            END-IF
+            STOP RUN.
+
+       OPEN-FILES.
+            OPEN INPUT SOURCE-A-FILE
+            OPEN INPUT SOURCE-B-FILE
+            OPEN OUTPUT RECON-REPORT.
+
+       READ-NEXT-SOURCE.
+            EVALUATE SRC-IDX
+                WHEN 1
+                    PERFORM READ-SOURCE-A
+                WHEN 2
+                    PERFORM READ-SOURCE-B
+            END-EVALUATE.
+
+       READ-SOURCE-A.
+            READ SOURCE-A-FILE
+                AT END
+                    SET WS-SRC-AT-EOF(1) TO TRUE
+                NOT AT END
+                    PERFORM CHECK-SOURCE-A-SEQUENCE
+                    MOVE SA-KEY TO WS-SRC-KEY(1)
+                    MOVE SA-KEY TO WS-SRC-PREV-KEY(1)
+                    COMPUTE WS-SRC-AMOUNT(1) = SA-AMOUNT
+            END-READ.
+
+       READ-SOURCE-B.
+            READ SOURCE-B-FILE
+                AT END
+                    SET WS-SRC-AT-EOF(2) TO TRUE
+                NOT AT END
+                    PERFORM CHECK-SOURCE-B-SEQUENCE
+                    MOVE SB-KEY TO WS-SRC-KEY(2)
+                    MOVE SB-KEY TO WS-SRC-PREV-KEY(2)
+                    COMPUTE WS-SRC-AMOUNT(2) = SB-AMOUNT
+            END-READ.
+
+       CHECK-SOURCE-A-SEQUENCE.
+            IF WS-SRC-PREV-KEY(1) NOT = SPACES
+                    AND SA-KEY < WS-SRC-PREV-KEY(1)
+                DISPLAY "VARRECON: SOURCE-A-FILE is not sorted "
+                    "ascending by key (" SA-KEY " follows "
+                    WS-SRC-PREV-KEY(1) ") - aborting"
+                CLOSE SOURCE-A-FILE SOURCE-B-FILE RECON-REPORT
+                STOP RUN
+            END-IF.
+
+       CHECK-SOURCE-B-SEQUENCE.
+            IF WS-SRC-PREV-KEY(2) NOT = SPACES
+                    AND SB-KEY < WS-SRC-PREV-KEY(2)
+                DISPLAY "VARRECON: SOURCE-B-FILE is not sorted "
+                    "ascending by key (" SB-KEY " follows "
+                    WS-SRC-PREV-KEY(2) ") - aborting"
+                CLOSE SOURCE-A-FILE SOURCE-B-FILE RECON-REPORT
+                STOP RUN
+            END-IF.
+
+       FIND-MIN-KEY.
+            MOVE HIGH-VALUES TO WS-MIN-KEY
+            PERFORM VARYING SRC-IDX FROM 1 BY 1
+                    UNTIL SRC-IDX > WS-SOURCE-COUNT
+                IF NOT WS-SRC-AT-EOF(SRC-IDX)
+                        AND WS-SRC-KEY(SRC-IDX) < WS-MIN-KEY
+                    MOVE WS-SRC-KEY(SRC-IDX) TO WS-MIN-KEY
+                END-IF
+            END-PERFORM.
+
+       COUNT-KEY-MATCHES.
+            MOVE 0 TO WS-MATCH-COUNT
+            PERFORM VARYING SRC-IDX FROM 1 BY 1
+                    UNTIL SRC-IDX > WS-SOURCE-COUNT
+                IF NOT WS-SRC-AT-EOF(SRC-IDX)
+                        AND WS-SRC-KEY(SRC-IDX) = WS-MIN-KEY
+                    ADD 1 TO WS-MATCH-COUNT
+                END-IF
+            END-PERFORM.
+
+       ADVANCE-MATCHED-SOURCES.
+            PERFORM VARYING SRC-IDX FROM 1 BY 1
+                    UNTIL SRC-IDX > WS-SOURCE-COUNT
+                IF NOT WS-SRC-AT-EOF(SRC-IDX)
+                        AND WS-SRC-KEY(SRC-IDX) = WS-MIN-KEY
+                    PERFORM READ-NEXT-SOURCE
+                END-IF
+            END-PERFORM.
+
+       COUNT-SOURCES-AT-EOF.
+            MOVE 0 TO WS-EOF-COUNT
+            PERFORM VARYING SRC-IDX FROM 1 BY 1
+                    UNTIL SRC-IDX > WS-SOURCE-COUNT
+                IF WS-SRC-AT-EOF(SRC-IDX)
+                    ADD 1 TO WS-EOF-COUNT
+                END-IF
+            END-PERFORM.
+
+       COMPARE-AMOUNTS.
+            COMPUTE WS-DELTA = WS-SRC-AMOUNT(1) - WS-SRC-AMOUNT(2)
+            IF WS-DELTA NOT = 0
+                ADD 1 TO WS-RECORDS-MISMATCHED
+                MOVE WS-SRC-AMOUNT(1) TO WS-NORM-A-EDIT
+                MOVE WS-SRC-AMOUNT(2) TO WS-NORM-B-EDIT
+                MOVE WS-DELTA TO WS-DELTA-EDIT
+                MOVE SPACES TO RECON-REPORT-LINE
+                STRING WS-MIN-KEY " A=" WS-NORM-A-EDIT
+                    " B=" WS-NORM-B-EDIT " DELTA=" WS-DELTA-EDIT
+                    DELIMITED BY SIZE INTO RECON-REPORT-LINE
+                WRITE RECON-REPORT-LINE
+            END-IF.
+
+       WRITE-REPORT-HEADER.
+            MOVE SPACES TO RECON-REPORT-LINE
+            STRING "VARRECON - decimal-precision reconciliation report"
+                DELIMITED BY SIZE INTO RECON-REPORT-LINE
+            WRITE RECON-REPORT-LINE
+            MOVE SPACES TO RECON-REPORT-LINE
+            WRITE RECON-REPORT-LINE.
+
+       WRITE-REPORT-TRAILER.
+            MOVE SPACES TO RECON-REPORT-LINE
+            WRITE RECON-REPORT-LINE
+            MOVE WS-RECORDS-COMPARED TO WS-COUNT-EDIT
+            MOVE SPACES TO RECON-REPORT-LINE
+            STRING "Records compared: " WS-COUNT-EDIT
+                DELIMITED BY SIZE INTO RECON-REPORT-LINE
+            WRITE RECON-REPORT-LINE
+            MOVE WS-RECORDS-MISMATCHED TO WS-COUNT-EDIT
+            MOVE SPACES TO RECON-REPORT-LINE
+            STRING "Records with a precision delta: " WS-COUNT-EDIT
+                DELIMITED BY SIZE INTO RECON-REPORT-LINE
+            WRITE RECON-REPORT-LINE
+            IF WS-KEY-MISMATCH-COUNT NOT = 0
+                MOVE WS-KEY-MISMATCH-COUNT TO WS-COUNT-EDIT
+                MOVE SPACES TO RECON-REPORT-LINE
+                STRING "Unmatched keys skipped: " WS-COUNT-EDIT
+                    DELIMITED BY SIZE INTO RECON-REPORT-LINE
+                WRITE RECON-REPORT-LINE
+            END-IF.
+
+       END PROGRAM VARRECON.
